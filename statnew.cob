@@ -1,220 +1,728 @@
-      *> Cobal re-engineering for cis 3190
-      *> Written by Ian McKechnie (1051662)
-      *> Written and completed by Sunday March 28, 2021
-       
-       identification division.
-       
-       program-id. stats.
-    
-      *> File input seciton
-       environment division.
-       input-output section.
-       file-control.
-       select input-file assign to dynamic ws-fname organization is line sequential.
-       select output-file assign to dynamic ws-out-fname organization is line sequential.
-
-       data division.
-       file section.
-       fd input-file.
-       01 sample-input     pic x(80).
-       fd output-file.
-       01 output-line      pic x(80).
-
-      *> Variable Decalaration and prime variables with some output that is static for the entire program
-       working-storage section.
-       77 ws-fname pic x(30).
-       77 ws-out-fname pic x(30).
-       77 sumOfNumbers   picture s9(14)v9(14) usage is computational-3.
-       77 numberCount    picture s9999 usage is computational.
-       77 counter    picture s9999 usage is computational.
-       77 mean    picture s9(14)v9(14) usage is computational-3.
-       77 i    picture s9999 usage is computational.
-       77 j    picture s9999 usage is computational.
-       77 jp1    picture s9999 usage is computational.
-       77 jp2    picture s9999 usage is computational.
-       77 standardDeviation  picture s9(14)v9(14) usage is computational-3.
-       77 temp picture s9(14)v9(22) usage is computational-3.
-       77 variance picture s9(14)v9(14) usage is computational-3.
-       77 geoMean picture s9(22)v9(14) usage is computational-3.
-       77 harmMean picture s9(14)v9(14) usage is computational-3.
-       77 median picture s9(14)v9(14) usage is computational-3.
-
-       01 array-area.
-          02 numberArray picture s9(14)v9(14) usage is computational-3
-             occurs 1000 times.
-       01 input-value.
-          02 in-x   picture s9(14)v9(14).
-          02 filler picture x(62).
-       01 title-line.
-          02 filler picture x(1000) value
-             '  Mean, Variance, Standard Deviation, Geometric Mean, Harmonic Mean, and Median'.
-       01 under-line.
-          02 filler picture x(30) value
-             '------------------------------'.
-       01 col-heads.
-          02 filler picture x(21) value '          data values'.
-       01 data-line.
-          02 filler picture x(5) values spaces.
-          02 out-x picture -(14)9.9(4).
-      
-      *> Print the mean
-       01 print-line-1.
-          02 filler picture x(30) value ' Mean               =   '.
-          02 out-mean picture -(14)9.9(4).
-      
-      *> Print the Standard Deviation
-       01 print-line-2.
-          02 filler picture x(30) value ' Standard Deviation = '.
-          02 out-standardDeviation picture -(14)9.9(4).
-
-      *> Print the Variance
-       01 print-line-3.
-          02 filler picture x(30) value ' Variance           = '.
-          02 out-variance picture -(14)9.9(4).
-
-      *> Print the Geometric Mean
-       01 print-line-4.
-          02 filler picture x(30) value ' Geometric Mean     = '.
-          02 out-geoMean picture -(14)9.9(4).
-
-      *> Print the Harmonic Mean
-       01 print-line-5.
-          02 filler picture x(30) value ' Harmonic Mean      = '.
-          02 out-harmonicMean picture -(14)9.9(4).
-
-      *> Print the Median
-       01 print-line-6.
-          02 filler picture x(30) value ' Median             = '.
-          02 out-median picture -(14)9.9(4).
- 
-      *> Loop through the file and get the realivant data
-       
-       procedure division.
-       display "Filename containing book information? ".
-       accept ws-fname.
-
-       display "What would you like the output file to be called (include .txt at end)? ".
-       accept ws-out-fname.
-      *> Write first 4 lines in the file (File header, these are constant)
-       open input input-file, output output-file.
-
-      *> Write the header into the file
-       write output-line from title-line after advancing 0 lines.   
-       write output-line from under-line after advancing 1 lines.   
-       write output-line from col-heads after advancing 1 lines.    
-       write output-line from under-line after advancing 1 lines.    
-       
-      *> Set initial values for the numbers being computed
-       move 1 to geoMean.
-       move zero to sumOfNumbers.
-       move zero to standardDeviation.
-       move zero to variance.
-       move zero to harmMean.
-       move zero to median.
-       move zero to counter.
-
-      *> Read the file into the array numbers and count the numbers as numberCount
-       perform fileExtractionLoop varying numberCount from 1 by 1 until numberCount is greater than 1000 or counter = 1.
-
-      *> Get the mean
-       compute numberCount = numberCount - 2.
-       compute mean = sumOfNumbers / numberCount.
-       
-      *> Get the Variance
-       perform variance-loop varying i from 1 by 1 until i is greater than numberCount
-       compute variance = variance / (numberCount - 1).
-
-      *> Get the Standard Deviation
-       compute standardDeviation = variance ** 0.5.
-       
-      *> Get the Geometric Mean
-       perform geometricMean-loop varying i from 1 by 1 until i = numberCount.
-       compute temp = 1 / numberCount.
-       compute geoMean = (geoMean ** temp) * 10.
-
-      *> Get the Harmonic Mean
-       perform harmonicMean-loop varying i from 1 by 1 until i is greater than numberCount.
-       compute harmMean = numberCount / harmMean.
-
-      *> Sort the list of numbers then find the median
-       perform bubblesort.
-       perform median-loop.
-           
-      *> Print everything to the file 
-       perform prints.
-       display "Finished".
-       
-       close input-file, output-file.
-       stop run.
-
-
-       fileExtractionLoop.
-       read input-file into input-value at end move 1 to counter.
-       if counter = zero then
-           move in-x to numberArray(numberCount), out-x
-           write output-line from data-line after advancing 1 line
-           compute sumOfNumbers = sumOfNumbers + numberArray(numberCount)
-       end-if.
-
-       variance-loop.
-       compute temp = numberArray(i) - mean.
-       compute temp = temp * temp.
-       compute variance = variance + temp.
-       
-       geometricMean-loop.
-       compute geoMean = geoMean * numberArray(i).
-
-       harmonicMean-loop.
-       compute harmMean = harmMean + (1/numberArray(i)).
-
-      *> The bubble sort algorithm taken from https://craftofcoding.wordpress.com/2021/03/23/coding-cobol-a-bubblesort/
-      *> Written by Michael Wirth
-      *> Coppied and adapted on March 27th at 3:00pm
-       bubblesort.
-           perform varying i from 1 by 1 until i is greater than numberCount
-              compute jp1 = numberCount - i
-              perform varying j from 1 by 1 until j is greater than jp1
-                 compute jp2 = j + 1
-                 if (numberArray(j) > numberArray(jp2))
-                    move numberArray(j) to temp
-                    move numberArray(jp2) to numberArray(j)
-                    move temp to numberArray(jp2)
-                 end-if
-              end-perform
-           end-perform.
-
-       print-nums.
-           move 1 to i.
-           perform until i > numberCount
-              add 1 to i
-           end-perform.
-           
-       median-loop.
-      *> On the next line median is a space filler and it's value given does not matter
-      
-       divide numberCount by 2 giving median remainder temp.
-       compute temp = function mod(numberCount, 2).
-
-       if temp = 0 then
-           compute median = ( numberArray(numberCount / 2) + numberArray( (numberCount/2) + 1) ) / 2
-       else
-           compute median = numberArray((numberCount / 2) + 1)
-       end-if.
-
-      *> Here everything is printed to screen
-       prints.
-       write output-line from under-line after advancing 1 line.
-       move mean to out-mean.
-       move standardDeviation to out-standardDeviation.
-       move variance to out-variance.
-       move geoMean to out-geoMean.
-       move harmMean to out-harmonicMean.
-       move median to out-median.
-
-       write output-line from print-line-1 after advancing 1 line.
-       write output-line from print-line-2 after advancing 1 line.
-       write output-line from print-line-3 after advancing 1 line.
-       write output-line from print-line-4 after advancing 1 line.
-       write output-line from print-line-5 after advancing 1 line.
-       write output-line from print-line-6 after advancing 1 line.
-       write output-line from print-line-6 after advancing 1 line.
\ No newline at end of file
+      *> Cobal re-engineering for cis 3190
+      *> Written by Ian McKechnie (1051662)
+      *> Written and completed by Sunday March 28, 2021
+       
+       identification division.
+       
+       program-id. stats.
+    
+      *> File input seciton
+       environment division.
+       input-output section.
+       file-control.
+       select input-file assign to dynamic ws-fname organization is line sequential.
+       select output-file assign to dynamic ws-out-fname organization is line sequential.
+       select reject-file assign to dynamic ws-rej-fname organization is line sequential.
+       select csv-file assign to dynamic ws-csv-fname organization is line sequential.
+       select audit-file assign to "STATAUDIT.LOG" organization is line sequential
+          file status is ws-audit-status.
+       select checkpoint-file assign to "STATCKPT.DAT" organization is line sequential
+          file status is ws-ckpt-status.
+       select parm-file assign to "STATPARM.DAT" organization is line sequential
+          file status is ws-parm-status.
+
+       data division.
+       file section.
+       fd input-file.
+       01 sample-input     pic x(80).
+       fd output-file.
+       01 output-line      pic x(80).
+       fd reject-file.
+       01 reject-line      pic x(100).
+       fd csv-file.
+       01 csv-line         pic x(40).
+       fd audit-file.
+       01 audit-line       pic x(160).
+       fd checkpoint-file.
+       01 ckpt-line        pic x(60).
+       fd parm-file.
+       01 parm-line        pic x(30).
+
+      *> Variable Decalaration and prime variables with some output that is static for the entire program
+       working-storage section.
+       77 ws-fname pic x(30).
+       77 ws-out-fname pic x(30).
+       77 ws-rej-fname pic x(30).
+       77 ws-csv-fname pic x(30).
+       77 ws-parm-status pic xx.
+       77 ws-parm-eof picture x(1) value 'N'.
+          88 parm-card-eof value 'Y'.
+       77 sumOfNumbers   picture s9(14)v9(14) usage is computational-3.
+       77 numberCount    picture s9(9) usage is computational.
+       77 lineNumber     picture s9(9) usage is computational.
+       77 rejectCount    picture s9(9) usage is computational.
+       77 overflowCount  picture s9(9) usage is computational.
+       77 ws-overflow-flag picture x(1) value 'N'.
+          88 overflow-detected value 'Y'.
+       77 ws-restart-fatal-flag picture x(1) value 'N'.
+          88 restart-fatal-error value 'Y'.
+       77 nonPositiveCount picture s9(9) usage is computational.
+       77 ws-nonpositive-flag picture x(1) value 'N'.
+          88 nonpositive-present value 'Y'.
+       77 ws-geomean-overflow-flag picture x(1) value 'N'.
+          88 geomean-overflow value 'Y'.
+       77 counter    picture s9999 usage is computational.
+       77 mean    picture s9(14)v9(14) usage is computational-3.
+       77 i    picture s9(9) usage is computational.
+       77 j    picture s9(9) usage is computational.
+       77 jp1    picture s9(9) usage is computational.
+       77 jp2    picture s9(9) usage is computational.
+       77 standardDeviation  picture s9(14)v9(14) usage is computational-3.
+       77 temp picture s9(14)v9(22) usage is computational-3.
+       77 variance picture s9(14)v9(14) usage is computational-3.
+       77 geoMean picture s9(22)v9(14) usage is computational-3.
+       77 harmMean picture s9(14)v9(14) usage is computational-3.
+       77 median picture s9(14)v9(14) usage is computational-3.
+       77 minValue  picture s9(14)v9(14) usage is computational-3.
+       77 maxValue  picture s9(14)v9(14) usage is computational-3.
+       77 rangeValue picture s9(14)v9(14) usage is computational-3.
+       77 q1Value   picture s9(14)v9(14) usage is computational-3.
+       77 q3Value   picture s9(14)v9(14) usage is computational-3.
+
+       01 array-area.
+          02 numberArray picture s9(14)v9(14) usage is computational-3
+             occurs 50000 times.
+       01 input-value.
+          02 in-x   picture s9(14)v9(14).
+          02 filler picture x(62).
+       01 title-line.
+          02 filler picture x(1000) value
+             '  Mean, Variance, Std Dev, Geo Mean, Harm Mean, Median, Min/Max/Range, Quartiles'.
+       01 under-line.
+          02 filler picture x(30) value
+             '------------------------------'.
+       01 col-heads.
+          02 filler picture x(21) value '          data values'.
+       01 data-line.
+          02 filler picture x(5) values spaces.
+          02 out-x picture -(14)9.9(4).
+
+      *> Header and detail layouts for the reject/exception report
+       01 reject-title.
+          02 filler picture x(60) value
+             '  Rejected records - failed numeric validation on IN-X'.
+       01 reject-detail.
+          02 filler picture x(5) value spaces.
+          02 rej-linenum picture zzzzzzzz9.
+          02 filler picture x(3) value ' : '.
+          02 rej-text picture x(80).
+       01 reject-summary.
+          02 filler picture x(30) value ' Records rejected   = '.
+          02 out-rejectCount picture zzzzzzzz9.
+       01 no-data-line.
+          02 filler picture x(60) value
+             '  ALL RECORDS REJECTED - no statistics could be computed'.
+
+      *> Pre-check report lines for zero/negative data values, written
+      *> before the geometric and harmonic mean loops ever run
+       01 nonpositive-detail.
+          02 filler picture x(5) value spaces.
+          02 filler picture x(20) value 'Non-positive value '.
+          02 np-index picture zzzzzzzz9.
+          02 filler picture x(3) value ' : '.
+          02 np-value picture -(14)9.9(4).
+       01 nonpositive-summary.
+          02 filler picture x(30) value ' Non-positive values = '.
+          02 out-nonPositiveCount picture zzzzzzzz9.
+          02 filler picture x(45) value
+             ' - Geometric/Harmonic Mean = N/A'.
+      *> One comma-delimited header/value record per statistic, for
+      *> loading straight into a spreadsheet or BI tool
+       77 csv-count-disp picture -(8)9.
+
+      *> Audit-log helpers - one run = one standing-file line, so a
+      *> month-end figure can always be traced back to who ran what
+       77 ws-audit-status picture xx.
+       77 ws-run-timestamp picture x(21).
+       77 ws-audit-count-disp picture -(8)9.
+       77 ws-audit-reject-disp picture -(8)9.
+       77 ws-audit-nonpos-disp picture -(8)9.
+
+      *> Checkpoint/restart helpers - a checkpoint is written right after
+      *> extraction finishes so an abend during the slow bubblesort
+      *> doesn't cost a full re-read of the input file
+       77 ws-ckpt-status picture xx.
+       77 ws-restart-answer picture x(1) value 'N'.
+          88 restart-requested value 'Y' 'y'.
+       01 ckpt-header-line.
+          02 ckpt-hdr-count picture s9(9) sign is leading separate.
+          02 ckpt-hdr-sum picture s9(14)v9(14) sign is leading separate.
+          02 ckpt-hdr-reject picture s9(9) sign is leading separate.
+          02 ckpt-hdr-overflow picture s9(9) sign is leading separate.
+       01 ckpt-data-line.
+          02 ckpt-data-value picture s9(14)v9(14) sign is leading separate.
+
+       01 overflow-warning.
+          02 filler picture x(47) value
+             ' *** WARNING: INPUT LARGER THAN CAPACITY -    '.
+          02 out-overflowCount picture zzzzzzzz9.
+          02 filler picture x(20) value
+             ' RECORDS DROPPED ***'.
+
+      *> Print the mean
+       01 print-line-1.
+          02 filler picture x(30) value ' Mean               =   '.
+          02 out-mean picture -(14)9.9(4).
+      
+      *> Print the Standard Deviation
+       01 print-line-2.
+          02 filler picture x(30) value ' Standard Deviation = '.
+          02 out-standardDeviation picture -(14)9.9(4).
+
+      *> Print the Variance
+       01 print-line-3.
+          02 filler picture x(30) value ' Variance           = '.
+          02 out-variance picture -(14)9.9(4).
+
+      *> Print the Geometric Mean
+       01 print-line-4.
+          02 filler picture x(30) value ' Geometric Mean     = '.
+          02 out-geoMean picture -(14)9.9(4).
+       01 print-line-4-na.
+          02 filler picture x(55) value
+             ' Geometric Mean     = N/A - non-positive values present'.
+       01 print-line-4-overflow.
+          02 filler picture x(55) value
+             ' Geometric Mean     = N/A - value out of range'.
+
+      *> Print the Harmonic Mean
+       01 print-line-5.
+          02 filler picture x(30) value ' Harmonic Mean      = '.
+          02 out-harmonicMean picture -(14)9.9(4).
+       01 print-line-5-na.
+          02 filler picture x(55) value
+             ' Harmonic Mean      = N/A - non-positive values present'.
+
+      *> Print the Median
+       01 print-line-6.
+          02 filler picture x(30) value ' Median             = '.
+          02 out-median picture -(14)9.9(4).
+
+      *> Print the five-number-summary extras - min, max, range and the
+      *> quartiles, all taken off the array once BUBBLESORT has left it
+      *> fully ordered
+       01 print-line-7.
+          02 filler picture x(30) value ' Minimum            = '.
+          02 out-minValue picture -(14)9.9(4).
+       01 print-line-8.
+          02 filler picture x(30) value ' Maximum            = '.
+          02 out-maxValue picture -(14)9.9(4).
+       01 print-line-9.
+          02 filler picture x(30) value ' Range              = '.
+          02 out-rangeValue picture -(14)9.9(4).
+       01 print-line-10.
+          02 filler picture x(30) value ' Q1 (25th pctile)   = '.
+          02 out-q1Value picture -(14)9.9(4).
+       01 print-line-11.
+          02 filler picture x(30) value ' Q3 (75th pctile)   = '.
+          02 out-q3Value picture -(14)9.9(4).
+
+      *> Loop through the file and get the realivant data
+       
+       procedure division.
+      *> Favour an unattended, JCL-style parameter card (STATPARM.DAT) over
+      *> the terminal prompts, so the job can run in the overnight batch
+      *> window with nobody watching a screen. Card layout is one value
+      *> per line: input filename, output filename, reject-report filename,
+      *> csv feed filename, restart-from-checkpoint flag (Y/N).
+       move spaces to ws-fname ws-out-fname ws-rej-fname ws-csv-fname.
+       open input parm-file.
+       if ws-parm-status = "00" then
+           read parm-file into ws-fname
+              at end move 'Y' to ws-parm-eof
+           end-read
+           if not parm-card-eof then
+               read parm-file into ws-out-fname
+                  at end move 'Y' to ws-parm-eof
+               end-read
+           end-if
+           if not parm-card-eof then
+               read parm-file into ws-rej-fname
+                  at end move 'Y' to ws-parm-eof
+               end-read
+           end-if
+           if not parm-card-eof then
+               read parm-file into ws-csv-fname
+                  at end move 'Y' to ws-parm-eof
+               end-read
+           end-if
+           if not parm-card-eof then
+               read parm-file into ws-restart-answer
+                  at end continue
+               end-read
+           end-if
+           close parm-file
+      *> Unlike the other three control-card fields, the input filename
+      *> has no sensible default - a blank card (or a card with fewer
+      *> lines than expected) falls through to the interactive prompt
+      *> rather than opening a blank dynamic filename
+           if ws-fname = spaces and not restart-requested then
+               display "Filename containing book information? "
+               accept ws-fname
+           end-if
+           if ws-out-fname = spaces then
+               move "STATSOUT.TXT" to ws-out-fname
+           end-if
+           if ws-rej-fname = spaces then
+               move "STATSREJ.TXT" to ws-rej-fname
+           end-if
+           if ws-csv-fname = spaces then
+               move "STATSOUT.CSV" to ws-csv-fname
+           end-if
+       else
+           display "Filename containing book information? "
+           accept ws-fname
+
+           display "What would you like the output file to be called (include .txt at end)? "
+           accept ws-out-fname
+
+           display "What would you like the reject report to be called (include .txt at end)? "
+           accept ws-rej-fname
+
+           display "What would you like the csv feed to be called (include .csv at end)? "
+           accept ws-csv-fname
+
+           display "Restart from checkpoint instead of re-reading the input file? (Y/N) "
+           accept ws-restart-answer
+       end-if.
+
+      *> Write first 4 lines in the file (File header, these are constant).
+      *> A restart run skips straight to the stats phase off the checkpoint
+      *> so the input file itself is never opened.
+       if restart-requested then
+           open output output-file, output reject-file, output csv-file
+       else
+           open input input-file, output output-file, output reject-file,
+              output csv-file
+       end-if.
+
+      *> Write the header into the file
+       write output-line from title-line after advancing 0 lines.
+       write output-line from under-line after advancing 1 lines.
+       write output-line from col-heads after advancing 1 lines.
+       write output-line from under-line after advancing 1 lines.
+
+      *> Write the header into the reject report
+       write reject-line from reject-title after advancing 0 lines.
+       write reject-line from under-line after advancing 1 lines.
+
+      *> Set initial values for the numbers being computed
+       move 1 to geoMean.
+       move zero to sumOfNumbers.
+       move zero to standardDeviation.
+       move zero to variance.
+       move zero to harmMean.
+       move zero to median.
+       move zero to counter.
+       move zero to numberCount.
+       move zero to lineNumber.
+       move zero to rejectCount.
+       move zero to overflowCount.
+       move 'N' to ws-overflow-flag.
+
+      *> Read the file into the array numbers, validating every record, and
+      *> count the numbers kept as numberCount (line count kept separately
+      *> as lineNumber so a rejected record can't corrupt later loops) -
+      *> unless this is a restart run, in which case NUMBERARRAY and
+      *> SUMOFNUMBERS/NUMBERCOUNT come straight off the checkpoint file
+      *> and the slow extraction pass is skipped entirely.
+       if restart-requested then
+           perform restart-load
+           if restart-fatal-error then
+               close output-file, reject-file, csv-file
+               move 16 to return-code
+               stop run
+           end-if
+           display "Restarted from checkpoint - " numberCount " records loaded"
+       else
+           perform fileExtractionLoop until counter = 1
+
+      *> Extraction is the slow, re-runnable part of the job - checkpoint
+      *> NUMBERARRAY and the running totals now so a late abend (typically
+      *> during BUBBLESORT) can restart straight into the stats phase
+           perform write-checkpoint
+       end-if.
+
+      *> Loudly flag any input file bigger than NUMBERARRAY's capacity so
+      *> a truncated extract never passes for a complete one - OVERFLOW-
+      *> DETECTED is restored from the checkpoint on a restart run, so
+      *> this check applies the same way whether or not extraction ran
+      *> this time
+       if overflow-detected then
+           move overflowCount to out-overflowCount
+           write output-line from overflow-warning after advancing 1 line
+           display "WARNING: input file exceeds array capacity - "
+              overflowCount " records dropped"
+       end-if.
+
+      *> If every record in the file was rejected there is nothing to
+      *> compute statistics over - say so plainly instead of dividing by
+      *> a zero numberCount.
+       if numberCount = zero then
+           write output-line from no-data-line after advancing 1 line
+           display "Finished - no valid records, statistics skipped"
+       else
+      *> Get the mean
+           compute mean = sumOfNumbers / numberCount
+
+      *> Get the Variance
+           perform variance-loop varying i from 1 by 1 until i is greater than numberCount
+           compute variance = variance / (numberCount - 1)
+
+      *> Get the Standard Deviation
+           compute standardDeviation = variance ** 0.5
+
+      *> A zero or negative reading makes the geometric mean meaningless
+      *> and blows up the harmonic mean with a ZERODIVIDE, so check the
+      *> whole array for non-positive values before either loop runs
+           move zero to nonPositiveCount
+           move 'N' to ws-nonpositive-flag
+           perform nonpositive-check varying i from 1 by 1 until i is greater than numberCount
+
+           if nonpositive-present then
+               move nonPositiveCount to out-nonPositiveCount
+               write output-line from nonpositive-summary after advancing 1 line
+           else
+      *> Get the Geometric Mean - GEOMEAN's running product can overflow
+      *> its own picture long before the loop runs out of records (a
+      *> file full of large values at the array's current 50000-entry
+      *> capacity is enough on its own), so a SIZE ERROR on any one
+      *> multiplication flags the whole result as out of range rather
+      *> than silently wrapping to a bogus figure
+               move 'N' to ws-geomean-overflow-flag
+               perform geometricMean-loop varying i from 1 by 1 until i = numberCount
+               if not geomean-overflow then
+                   compute temp = 1 / numberCount
+                   compute geoMean = (geoMean ** temp) * 10
+               end-if
+
+      *> Get the Harmonic Mean
+               perform harmonicMean-loop varying i from 1 by 1 until i is greater than numberCount
+               compute harmMean = numberCount / harmMean
+           end-if
+
+      *> Sort the list of numbers then find the median
+           perform bubblesort
+           perform median-loop
+           perform quartile-loop
+
+      *> Print everything to the file
+           perform prints
+           perform write-csv
+           display "Finished"
+       end-if.
+
+       perform write-audit.
+
+       if restart-requested then
+           close output-file, reject-file, csv-file
+       else
+           close input-file, output-file, reject-file, csv-file
+       end-if.
+       stop run.
+
+
+       fileExtractionLoop.
+       read input-file into input-value at end move 1 to counter.
+       if counter = zero then
+           add 1 to lineNumber
+           if in-x is not numeric then
+               add 1 to rejectCount
+               move lineNumber to rej-linenum
+               move input-value to rej-text
+               write reject-line from reject-detail after advancing 1 line
+           else
+               if numberCount < 50000 then
+                   add 1 to numberCount
+                   move in-x to numberArray(numberCount), out-x
+                   write output-line from data-line after advancing 1 line
+                   compute sumOfNumbers = sumOfNumbers + numberArray(numberCount)
+               else
+                   add 1 to overflowCount
+                   set overflow-detected to true
+               end-if
+           end-if
+       end-if.
+
+       variance-loop.
+       compute temp = numberArray(i) - mean.
+       compute temp = temp * temp.
+       compute variance = variance + temp.
+
+       nonpositive-check.
+       if numberArray(i) is less than or equal to zero then
+           add 1 to nonPositiveCount
+           set nonpositive-present to true
+           move i to np-index
+           move numberArray(i) to np-value
+           write output-line from nonpositive-detail after advancing 1 line
+       end-if.
+
+       geometricMean-loop.
+       if not geomean-overflow then
+           compute geoMean = geoMean * numberArray(i)
+              on size error
+                 set geomean-overflow to true
+           end-compute
+       end-if.
+
+       harmonicMean-loop.
+       compute harmMean = harmMean + (1/numberArray(i)).
+
+      *> The bubble sort algorithm taken from https://craftofcoding.wordpress.com/2021/03/23/coding-cobol-a-bubblesort/
+      *> Written by Michael Wirth
+      *> Coppied and adapted on March 27th at 3:00pm
+       bubblesort.
+           perform varying i from 1 by 1 until i is greater than numberCount
+              compute jp1 = numberCount - i
+              perform varying j from 1 by 1 until j is greater than jp1
+                 compute jp2 = j + 1
+                 if (numberArray(j) > numberArray(jp2))
+                    move numberArray(j) to temp
+                    move numberArray(jp2) to numberArray(j)
+                    move temp to numberArray(jp2)
+                 end-if
+              end-perform
+           end-perform.
+
+       print-nums.
+           move 1 to i.
+           perform until i > numberCount
+              add 1 to i
+           end-perform.
+           
+       median-loop.
+      *> On the next line median is a space filler and it's value given does not matter
+      
+       divide numberCount by 2 giving median remainder temp.
+       compute temp = function mod(numberCount, 2).
+
+       if temp = 0 then
+           compute median = ( numberArray(numberCount / 2) + numberArray( (numberCount/2) + 1) ) / 2
+       else
+           compute median = numberArray((numberCount / 2) + 1)
+       end-if.
+
+      *> Min, max, range and quartiles - NUMBERARRAY is already fully
+      *> sorted by BUBBLESORT at this point so this is a straight lookup
+       quartile-loop.
+       move numberArray(1) to minValue.
+       move numberArray(numberCount) to maxValue.
+       compute rangeValue = maxValue - minValue.
+       compute q1Value = numberArray((numberCount / 4) + 1).
+       compute q3Value = numberArray(((numberCount * 3) / 4) + 1).
+
+      *> Here everything is printed to screen
+       prints.
+       write output-line from under-line after advancing 1 line.
+       move mean to out-mean.
+       move standardDeviation to out-standardDeviation.
+       move variance to out-variance.
+       move geoMean to out-geoMean.
+       move harmMean to out-harmonicMean.
+       move median to out-median.
+       move minValue to out-minValue.
+       move maxValue to out-maxValue.
+       move rangeValue to out-rangeValue.
+       move q1Value to out-q1Value.
+       move q3Value to out-q3Value.
+
+       write output-line from print-line-1 after advancing 1 line.
+       write output-line from print-line-2 after advancing 1 line.
+       write output-line from print-line-3 after advancing 1 line.
+       if nonpositive-present then
+           write output-line from print-line-4-na after advancing 1 line
+           write output-line from print-line-5-na after advancing 1 line
+       else
+           if geomean-overflow then
+               write output-line from print-line-4-overflow after advancing 1 line
+           else
+               write output-line from print-line-4 after advancing 1 line
+           end-if
+           write output-line from print-line-5 after advancing 1 line
+       end-if.
+       write output-line from print-line-6 after advancing 1 line.
+       write output-line from print-line-7 after advancing 1 line.
+       write output-line from print-line-8 after advancing 1 line.
+       write output-line from print-line-9 after advancing 1 line.
+       write output-line from print-line-10 after advancing 1 line.
+       write output-line from print-line-11 after advancing 1 line.
+
+      *> Record how many lines failed numeric validation, on both reports
+       move rejectCount to out-rejectCount.
+       write output-line from reject-summary after advancing 1 line.
+       write reject-line from under-line after advancing 1 line.
+       write reject-line from reject-summary after advancing 1 line.
+
+      *> Same statistics again, this time as a comma-delimited feed that
+      *> drops straight into a spreadsheet or BI tool. out-mean etc were
+      *> already populated by PRINTS above.
+       write-csv.
+       move spaces to csv-line.
+       string 'mean' delimited by size
+              ',' delimited by size
+              function trim(out-mean) delimited by size
+              into csv-line
+       end-string.
+       write csv-line.
+
+       move spaces to csv-line.
+       string 'variance' delimited by size
+              ',' delimited by size
+              function trim(out-variance) delimited by size
+              into csv-line
+       end-string.
+       write csv-line.
+
+       move spaces to csv-line.
+       string 'stddev' delimited by size
+              ',' delimited by size
+              function trim(out-standardDeviation) delimited by size
+              into csv-line
+       end-string.
+       write csv-line.
+
+       move spaces to csv-line.
+       if nonpositive-present or geomean-overflow then
+           string 'geomean' delimited by size
+                  ',N/A' delimited by size
+                  into csv-line
+           end-string
+       else
+           string 'geomean' delimited by size
+                  ',' delimited by size
+                  function trim(out-geoMean) delimited by size
+                  into csv-line
+           end-string
+       end-if.
+       write csv-line.
+
+       move spaces to csv-line.
+       if nonpositive-present then
+           string 'harmmean' delimited by size
+                  ',N/A' delimited by size
+                  into csv-line
+           end-string
+       else
+           string 'harmmean' delimited by size
+                  ',' delimited by size
+                  function trim(out-harmonicMean) delimited by size
+                  into csv-line
+           end-string
+       end-if.
+       write csv-line.
+
+       move spaces to csv-line.
+       string 'median' delimited by size
+              ',' delimited by size
+              function trim(out-median) delimited by size
+              into csv-line
+       end-string.
+       write csv-line.
+
+       move numberCount to csv-count-disp.
+       move spaces to csv-line.
+       string 'count' delimited by size
+              ',' delimited by size
+              function trim(csv-count-disp) delimited by size
+              into csv-line
+       end-string.
+       write csv-line.
+
+      *> Append one traceable record per run - timestamp, input/output
+      *> filenames, records kept, and how many were rejected or flagged
+      *> non-positive - to the standing audit log
+       write-audit.
+       move function current-date to ws-run-timestamp.
+       open extend audit-file.
+       if ws-audit-status = "35" then
+           open output audit-file
+       end-if.
+       move spaces to audit-line.
+       move numberCount to ws-audit-count-disp.
+       move rejectCount to ws-audit-reject-disp.
+       move nonPositiveCount to ws-audit-nonpos-disp.
+       string ws-run-timestamp delimited by size
+              ' INPUT=' delimited by size
+              ws-fname delimited by space
+              ' OUTPUT=' delimited by size
+              ws-out-fname delimited by space
+              ' COUNT=' delimited by size
+              function trim(ws-audit-count-disp) delimited by size
+              ' REJECTED=' delimited by size
+              function trim(ws-audit-reject-disp) delimited by size
+              ' NONPOSITIVE=' delimited by size
+              function trim(ws-audit-nonpos-disp) delimited by size
+              into audit-line
+       end-string.
+       write audit-line.
+       close audit-file.
+
+      *> Write NUMBERARRAY and the running totals to the checkpoint file
+      *> right after extraction finishes - header record first (count,
+      *> sum, and the reject/overflow counts extraction produced, since
+      *> those can't be recovered from NUMBERARRAY alone on a restart),
+      *> then one data record per value kept
+       write-checkpoint.
+       move numberCount to ckpt-hdr-count.
+       move sumOfNumbers to ckpt-hdr-sum.
+       move rejectCount to ckpt-hdr-reject.
+       move overflowCount to ckpt-hdr-overflow.
+       open output checkpoint-file.
+       write ckpt-line from ckpt-header-line.
+       perform write-checkpoint-loop varying i from 1 by 1
+          until i is greater than numberCount.
+       close checkpoint-file.
+
+       write-checkpoint-loop.
+       move numberArray(i) to ckpt-data-value.
+       write ckpt-line from ckpt-data-line.
+
+      *> Restart path - reload NUMBERARRAY and the running totals from the
+      *> checkpoint file instead of re-reading the raw input file. A
+      *> missing, unreadable or empty checkpoint is a fatal, clearly
+      *> reported error rather than a silent zero-record run - there is
+      *> nothing sensible to restart from.
+      *> Fatal checkpoint errors set RESTART-FATAL-ERROR instead of
+      *> stopping the run here directly - STOP RUN in this paragraph
+      *> would bypass the main line's own CLOSE of OUTPUT-FILE/REJECT-
+      *> FILE/CSV-FILE, which are already open by the time a restart
+      *> run gets here
+       restart-load.
+       move 'N' to ws-restart-fatal-flag.
+       open input checkpoint-file.
+       if ws-ckpt-status not = "00" then
+           display "ERROR: checkpoint file STATCKPT.DAT not found or unreadable (status=" ws-ckpt-status ") - cannot restart"
+           set restart-fatal-error to true
+       else
+           read checkpoint-file into ckpt-header-line
+              at end
+                  display "ERROR: checkpoint file STATCKPT.DAT is empty - cannot restart"
+                  set restart-fatal-error to true
+           end-read
+           if not restart-fatal-error then
+               move ckpt-hdr-count to numberCount
+               move ckpt-hdr-sum to sumOfNumbers
+               move ckpt-hdr-reject to rejectCount
+               move ckpt-hdr-overflow to overflowCount
+               if overflowCount > zero then
+                   set overflow-detected to true
+               end-if
+               if numberCount > zero then
+                   perform restart-load-loop varying i from 1 by 1
+                      until i is greater than numberCount
+                         or restart-fatal-error
+               end-if
+           end-if
+           close checkpoint-file
+       end-if.
+
+       restart-load-loop.
+       read checkpoint-file into ckpt-data-line
+          at end
+              display "ERROR: checkpoint file STATCKPT.DAT is truncated - fewer data records than the header count"
+              set restart-fatal-error to true
+       end-read.
+       if not restart-fatal-error then
+           move ckpt-data-value to numberArray(i)
+       end-if.
