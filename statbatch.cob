@@ -0,0 +1,616 @@
+      *> Cobal re-engineering for cis 3190
+      *> Written by Ian McKechnie (1051662)
+      *> Written and completed by Sunday March 28, 2021
+      *> Batch driver added later to run the same statistics logic over a
+      *> whole list of extract files in one job, rolling every file's
+      *> totals into one consolidated grand-summary report.
+
+       identification division.
+
+       program-id. statbatch.
+
+      *> File input seciton
+       environment division.
+       input-output section.
+       file-control.
+       select batch-list-file assign to "STATBATCH.DAT" organization is line sequential
+          file status is ws-batch-status.
+       select input-file assign to dynamic ws-fname organization is line sequential.
+       select output-file assign to dynamic ws-out-fname organization is line sequential.
+       select reject-file assign to dynamic ws-rej-fname organization is line sequential.
+       select csv-file assign to dynamic ws-csv-fname organization is line sequential.
+       select grand-file assign to "STATGRAND.TXT" organization is line sequential.
+       select audit-file assign to "STATAUDIT.LOG" organization is line sequential
+          file status is ws-audit-status.
+
+       data division.
+       file section.
+       fd batch-list-file.
+       01 batch-list-line  pic x(30).
+       fd input-file.
+       01 sample-input     pic x(80).
+       fd output-file.
+       01 output-line      pic x(80).
+       fd reject-file.
+       01 reject-line      pic x(100).
+       fd csv-file.
+       01 csv-line         pic x(40).
+       fd grand-file.
+       01 grand-line       pic x(82).
+       fd audit-file.
+       01 audit-line       pic x(160).
+
+      *> Variable Decalaration and prime variables with some output that is static for the entire program
+       working-storage section.
+       77 ws-batch-status pic xx.
+       77 ws-batch-eof picture x(1) value 'N'.
+          88 batch-list-eof value 'Y'.
+       77 ws-fname pic x(30).
+       77 ws-out-fname pic x(30).
+       77 ws-rej-fname pic x(30).
+       77 ws-csv-fname pic x(30).
+       77 csv-count-disp picture -(8)9.
+       77 fileNumber     picture s9(9) usage is computational.
+       77 sumOfNumbers   picture s9(14)v9(14) usage is computational-3.
+       77 numberCount    picture s9(9) usage is computational.
+       77 lineNumber     picture s9(9) usage is computational.
+       77 rejectCount    picture s9(9) usage is computational.
+       77 overflowCount  picture s9(9) usage is computational.
+       77 ws-overflow-flag picture x(1) value 'N'.
+          88 overflow-detected value 'Y'.
+       77 nonPositiveCount picture s9(9) usage is computational.
+       77 ws-nonpositive-flag picture x(1) value 'N'.
+          88 nonpositive-present value 'Y'.
+       77 ws-geomean-overflow-flag picture x(1) value 'N'.
+          88 geomean-overflow value 'Y'.
+       77 counter    picture s9999 usage is computational.
+       77 mean    picture s9(14)v9(14) usage is computational-3.
+       77 i    picture s9(9) usage is computational.
+       77 j    picture s9(9) usage is computational.
+       77 jp1    picture s9(9) usage is computational.
+       77 jp2    picture s9(9) usage is computational.
+       77 standardDeviation  picture s9(14)v9(14) usage is computational-3.
+       77 temp picture s9(14)v9(22) usage is computational-3.
+       77 variance picture s9(14)v9(14) usage is computational-3.
+       77 geoMean picture s9(22)v9(14) usage is computational-3.
+       77 harmMean picture s9(14)v9(14) usage is computational-3.
+       77 median picture s9(14)v9(14) usage is computational-3.
+       77 minValue  picture s9(14)v9(14) usage is computational-3.
+       77 maxValue  picture s9(14)v9(14) usage is computational-3.
+       77 rangeValue picture s9(14)v9(14) usage is computational-3.
+       77 q1Value   picture s9(14)v9(14) usage is computational-3.
+       77 q3Value   picture s9(14)v9(14) usage is computational-3.
+
+      *> Rolling grand totals across every file in the batch
+       77 grandSum   picture s9(14)v9(14) usage is computational-3.
+       77 grandCount picture s9(9) usage is computational.
+       77 grandMean  picture s9(14)v9(14) usage is computational-3.
+
+      *> One STATAUDIT.LOG line gets appended per file processed, the
+      *> same traceable record STATS writes for a single run
+       77 ws-audit-status picture xx.
+       77 ws-run-timestamp picture x(21).
+       77 ws-audit-count-disp picture -(8)9.
+       77 ws-audit-reject-disp picture -(8)9.
+       77 ws-audit-nonpos-disp picture -(8)9.
+
+       01 array-area.
+          02 numberArray picture s9(14)v9(14) usage is computational-3
+             occurs 50000 times.
+       01 input-value.
+          02 in-x   picture s9(14)v9(14).
+          02 filler picture x(62).
+       01 title-line.
+          02 filler picture x(1000) value
+             '  Mean, Variance, Std Dev, Geo Mean, Harm Mean, Median, Min/Max/Range, Quartiles'.
+       01 under-line.
+          02 filler picture x(30) value
+             '------------------------------'.
+       01 col-heads.
+          02 filler picture x(21) value '          data values'.
+       01 data-line.
+          02 filler picture x(5) values spaces.
+          02 out-x picture -(14)9.9(4).
+
+      *> Header and detail layouts for the reject/exception report
+       01 reject-title.
+          02 filler picture x(60) value
+             '  Rejected records - failed numeric validation on IN-X'.
+       01 reject-detail.
+          02 filler picture x(5) value spaces.
+          02 rej-linenum picture zzzzzzzz9.
+          02 filler picture x(3) value ' : '.
+          02 rej-text picture x(80).
+       01 reject-summary.
+          02 filler picture x(30) value ' Records rejected   = '.
+          02 out-rejectCount picture zzzzzzzz9.
+       01 no-data-line.
+          02 filler picture x(60) value
+             '  ALL RECORDS REJECTED - no statistics could be computed'.
+
+      *> Pre-check report lines for zero/negative data values, written
+      *> before the geometric and harmonic mean loops ever run
+       01 nonpositive-detail.
+          02 filler picture x(5) value spaces.
+          02 filler picture x(20) value 'Non-positive value '.
+          02 np-index picture zzzzzzzz9.
+          02 filler picture x(3) value ' : '.
+          02 np-value picture -(14)9.9(4).
+       01 nonpositive-summary.
+          02 filler picture x(30) value ' Non-positive values = '.
+          02 out-nonPositiveCount picture zzzzzzzz9.
+          02 filler picture x(45) value
+             ' - Geometric/Harmonic Mean = N/A'.
+
+       01 overflow-warning.
+          02 filler picture x(47) value
+             ' *** WARNING: INPUT LARGER THAN CAPACITY -    '.
+          02 out-overflowCount picture zzzzzzzz9.
+          02 filler picture x(20) value
+             ' RECORDS DROPPED ***'.
+
+      *> Print the mean
+       01 print-line-1.
+          02 filler picture x(30) value ' Mean               =   '.
+          02 out-mean picture -(14)9.9(4).
+
+      *> Print the Standard Deviation
+       01 print-line-2.
+          02 filler picture x(30) value ' Standard Deviation = '.
+          02 out-standardDeviation picture -(14)9.9(4).
+
+      *> Print the Variance
+       01 print-line-3.
+          02 filler picture x(30) value ' Variance           = '.
+          02 out-variance picture -(14)9.9(4).
+
+      *> Print the Geometric Mean
+       01 print-line-4.
+          02 filler picture x(30) value ' Geometric Mean     = '.
+          02 out-geoMean picture -(14)9.9(4).
+       01 print-line-4-na.
+          02 filler picture x(55) value
+             ' Geometric Mean     = N/A - non-positive values present'.
+       01 print-line-4-overflow.
+          02 filler picture x(55) value
+             ' Geometric Mean     = N/A - value out of range'.
+
+      *> Print the Harmonic Mean
+       01 print-line-5.
+          02 filler picture x(30) value ' Harmonic Mean      = '.
+          02 out-harmonicMean picture -(14)9.9(4).
+       01 print-line-5-na.
+          02 filler picture x(55) value
+             ' Harmonic Mean      = N/A - non-positive values present'.
+
+      *> Print the Median
+       01 print-line-6.
+          02 filler picture x(30) value ' Median             = '.
+          02 out-median picture -(14)9.9(4).
+
+      *> Print the five-number-summary extras - min, max, range and the
+      *> quartiles, all taken off the array once BUBBLESORT has left it
+      *> fully ordered
+       01 print-line-7.
+          02 filler picture x(30) value ' Minimum            = '.
+          02 out-minValue picture -(14)9.9(4).
+       01 print-line-8.
+          02 filler picture x(30) value ' Maximum            = '.
+          02 out-maxValue picture -(14)9.9(4).
+       01 print-line-9.
+          02 filler picture x(30) value ' Range              = '.
+          02 out-rangeValue picture -(14)9.9(4).
+       01 print-line-10.
+          02 filler picture x(30) value ' Q1 (25th pctile)   = '.
+          02 out-q1Value picture -(14)9.9(4).
+       01 print-line-11.
+          02 filler picture x(30) value ' Q3 (75th pctile)   = '.
+          02 out-q3Value picture -(14)9.9(4).
+
+      *> Grand-summary layouts - one detail line per file plus the
+      *> consolidated totals across the whole batch
+       01 grand-title.
+          02 filler picture x(60) value
+             '  Grand Summary - Consolidated Batch Statistics'.
+       01 grand-file-detail.
+          02 filler picture x(5) value spaces.
+          02 gf-name picture x(30).
+          02 filler picture x(10) value '  count = '.
+          02 gf-count picture zzzzzzzz9.
+          02 filler picture x(8) value '  sum = '.
+          02 gf-sum picture -(14)9.9(4).
+       01 grand-total-line.
+          02 filler picture x(30) value ' Grand Total Count  = '.
+          02 out-grandCount picture zzzzzzzz9.
+       01 grand-sum-line.
+          02 filler picture x(30) value ' Grand Total Sum    = '.
+          02 out-grandSum picture -(14)9.9(4).
+       01 grand-mean-line.
+          02 filler picture x(30) value ' Grand Mean         = '.
+          02 out-grandMean picture -(14)9.9(4).
+       01 grand-no-data-line.
+          02 filler picture x(60) value
+             '  NO FILES PROCESSED - grand summary has nothing to report'.
+
+      *> Loop through the batch list, running the extraction and
+      *> statistics logic once per file named on it
+       procedure division.
+       open input batch-list-file.
+       if ws-batch-status not = "00" then
+           display "Batch list STATBATCH.DAT not found - nothing to do"
+           move 16 to return-code
+           stop run
+       end-if.
+
+       open output grand-file.
+       write grand-line from grand-title after advancing 0 lines.
+       write grand-line from under-line after advancing 1 line.
+
+       move zero to grandSum, grandCount, fileNumber.
+       perform batch-file-loop until batch-list-eof.
+
+       if fileNumber = zero then
+           write grand-line from grand-no-data-line after advancing 1 line
+       else
+           move grandCount to out-grandCount
+           write grand-line from grand-total-line after advancing 1 line
+           move grandSum to out-grandSum
+           write grand-line from grand-sum-line after advancing 1 line
+           if grandCount = zero then
+               continue
+           else
+               compute grandMean = grandSum / grandCount
+               move grandMean to out-grandMean
+               write grand-line from grand-mean-line after advancing 1 line
+           end-if
+       end-if.
+
+       close batch-list-file, grand-file.
+       display "Batch finished - " fileNumber " file(s) processed".
+       stop run.
+
+       batch-file-loop.
+       read batch-list-file into ws-fname
+          at end set batch-list-eof to true
+       end-read.
+       if not batch-list-eof then
+           add 1 to fileNumber
+           perform derive-names
+           perform process-one-file
+           add numberCount to grandCount
+           add sumOfNumbers to grandSum
+           move ws-fname to gf-name
+           move numberCount to gf-count
+           move sumOfNumbers to gf-sum
+           write grand-line from grand-file-detail after advancing 1 line
+       end-if.
+
+      *> Per-file report and reject-report names are derived from the
+      *> input name rather than read off the batch list, so the list
+      *> itself can stay a single column of filenames
+       derive-names.
+       move spaces to ws-out-fname.
+       string function trim(ws-fname) delimited by size
+              '.RPT' delimited by size
+              into ws-out-fname
+       end-string.
+       move spaces to ws-rej-fname.
+       string function trim(ws-fname) delimited by size
+              '.REJ' delimited by size
+              into ws-rej-fname
+       end-string.
+       move spaces to ws-csv-fname.
+       string function trim(ws-fname) delimited by size
+              '.CSV' delimited by size
+              into ws-csv-fname
+       end-string.
+
+      *> The extraction/statistics pipeline below is the same logic
+      *> STATS runs for a single file - open, validate, compute,
+      *> report, close - run once per file in the batch list
+       process-one-file.
+       open input input-file, output output-file, output reject-file,
+          output csv-file.
+
+       write output-line from title-line after advancing 0 lines.
+       write output-line from under-line after advancing 1 lines.
+       write output-line from col-heads after advancing 1 lines.
+       write output-line from under-line after advancing 1 lines.
+
+       write reject-line from reject-title after advancing 0 lines.
+       write reject-line from under-line after advancing 1 lines.
+
+       move 1 to geoMean.
+       move zero to sumOfNumbers.
+       move zero to standardDeviation.
+       move zero to variance.
+       move zero to harmMean.
+       move zero to median.
+       move zero to counter.
+       move zero to numberCount.
+       move zero to lineNumber.
+       move zero to rejectCount.
+       move zero to overflowCount.
+       move 'N' to ws-overflow-flag.
+       move zero to nonPositiveCount.
+       move 'N' to ws-nonpositive-flag.
+
+       perform fileExtractionLoop until counter = 1.
+
+       if overflow-detected then
+           move overflowCount to out-overflowCount
+           write output-line from overflow-warning after advancing 1 line
+           display "WARNING: " ws-fname " exceeds array capacity - "
+              overflowCount " records dropped"
+       end-if.
+
+       if numberCount = zero then
+           write output-line from no-data-line after advancing 1 line
+       else
+           compute mean = sumOfNumbers / numberCount
+
+           perform variance-loop varying i from 1 by 1 until i is greater than numberCount
+           compute variance = variance / (numberCount - 1)
+
+           compute standardDeviation = variance ** 0.5
+
+           move zero to nonPositiveCount
+           move 'N' to ws-nonpositive-flag
+           perform nonpositive-check varying i from 1 by 1 until i is greater than numberCount
+
+           if nonpositive-present then
+               move nonPositiveCount to out-nonPositiveCount
+               write output-line from nonpositive-summary after advancing 1 line
+           else
+               move 'N' to ws-geomean-overflow-flag
+               perform geometricMean-loop varying i from 1 by 1 until i = numberCount
+               if not geomean-overflow then
+                   compute temp = 1 / numberCount
+                   compute geoMean = (geoMean ** temp) * 10
+               end-if
+
+               perform harmonicMean-loop varying i from 1 by 1 until i is greater than numberCount
+               compute harmMean = numberCount / harmMean
+           end-if
+
+           perform bubblesort
+           perform median-loop
+           perform quartile-loop
+
+           perform prints
+           perform write-csv
+       end-if.
+
+       perform write-audit.
+
+       close input-file, output-file, reject-file, csv-file.
+
+       fileExtractionLoop.
+       read input-file into input-value at end move 1 to counter.
+       if counter = zero then
+           add 1 to lineNumber
+           if in-x is not numeric then
+               add 1 to rejectCount
+               move lineNumber to rej-linenum
+               move input-value to rej-text
+               write reject-line from reject-detail after advancing 1 line
+           else
+               if numberCount < 50000 then
+                   add 1 to numberCount
+                   move in-x to numberArray(numberCount), out-x
+                   write output-line from data-line after advancing 1 line
+                   compute sumOfNumbers = sumOfNumbers + numberArray(numberCount)
+               else
+                   add 1 to overflowCount
+                   set overflow-detected to true
+               end-if
+           end-if
+       end-if.
+
+       variance-loop.
+       compute temp = numberArray(i) - mean.
+       compute temp = temp * temp.
+       compute variance = variance + temp.
+
+       nonpositive-check.
+       if numberArray(i) is less than or equal to zero then
+           add 1 to nonPositiveCount
+           set nonpositive-present to true
+           move i to np-index
+           move numberArray(i) to np-value
+           write output-line from nonpositive-detail after advancing 1 line
+       end-if.
+
+       geometricMean-loop.
+       if not geomean-overflow then
+           compute geoMean = geoMean * numberArray(i)
+              on size error
+                 set geomean-overflow to true
+           end-compute
+       end-if.
+
+       harmonicMean-loop.
+       compute harmMean = harmMean + (1/numberArray(i)).
+
+      *> The bubble sort algorithm taken from https://craftofcoding.wordpress.com/2021/03/23/coding-cobol-a-bubblesort/
+      *> Written by Michael Wirth
+      *> Coppied and adapted on March 27th at 3:00pm
+       bubblesort.
+           perform varying i from 1 by 1 until i is greater than numberCount
+              compute jp1 = numberCount - i
+              perform varying j from 1 by 1 until j is greater than jp1
+                 compute jp2 = j + 1
+                 if (numberArray(j) > numberArray(jp2))
+                    move numberArray(j) to temp
+                    move numberArray(jp2) to numberArray(j)
+                    move temp to numberArray(jp2)
+                 end-if
+              end-perform
+           end-perform.
+
+       median-loop.
+       divide numberCount by 2 giving median remainder temp.
+       compute temp = function mod(numberCount, 2).
+
+       if temp = 0 then
+           compute median = ( numberArray(numberCount / 2) + numberArray( (numberCount/2) + 1) ) / 2
+       else
+           compute median = numberArray((numberCount / 2) + 1)
+       end-if.
+
+      *> Min, max, range and quartiles - NUMBERARRAY is already fully
+      *> sorted by BUBBLESORT at this point so this is a straight lookup
+       quartile-loop.
+       move numberArray(1) to minValue.
+       move numberArray(numberCount) to maxValue.
+       compute rangeValue = maxValue - minValue.
+       compute q1Value = numberArray((numberCount / 4) + 1).
+       compute q3Value = numberArray(((numberCount * 3) / 4) + 1).
+
+      *> Here everything is printed to the per-file report
+       prints.
+       write output-line from under-line after advancing 1 line.
+       move mean to out-mean.
+       move standardDeviation to out-standardDeviation.
+       move variance to out-variance.
+       move geoMean to out-geoMean.
+       move harmMean to out-harmonicMean.
+       move median to out-median.
+       move minValue to out-minValue.
+       move maxValue to out-maxValue.
+       move rangeValue to out-rangeValue.
+       move q1Value to out-q1Value.
+       move q3Value to out-q3Value.
+
+       write output-line from print-line-1 after advancing 1 line.
+       write output-line from print-line-2 after advancing 1 line.
+       write output-line from print-line-3 after advancing 1 line.
+       if nonpositive-present then
+           write output-line from print-line-4-na after advancing 1 line
+           write output-line from print-line-5-na after advancing 1 line
+       else
+           if geomean-overflow then
+               write output-line from print-line-4-overflow after advancing 1 line
+           else
+               write output-line from print-line-4 after advancing 1 line
+           end-if
+           write output-line from print-line-5 after advancing 1 line
+       end-if.
+       write output-line from print-line-6 after advancing 1 line.
+       write output-line from print-line-7 after advancing 1 line.
+       write output-line from print-line-8 after advancing 1 line.
+       write output-line from print-line-9 after advancing 1 line.
+       write output-line from print-line-10 after advancing 1 line.
+       write output-line from print-line-11 after advancing 1 line.
+
+       move rejectCount to out-rejectCount.
+       write output-line from reject-summary after advancing 1 line.
+       write reject-line from under-line after advancing 1 line.
+       write reject-line from reject-summary after advancing 1 line.
+
+      *> Same statistics again, this time as a comma-delimited feed that
+      *> drops straight into a spreadsheet or BI tool, same as a
+      *> single-file STATS run - out-mean etc were already populated by
+      *> PRINTS above.
+       write-csv.
+       move spaces to csv-line.
+       string 'mean' delimited by size
+              ',' delimited by size
+              function trim(out-mean) delimited by size
+              into csv-line
+       end-string.
+       write csv-line.
+
+       move spaces to csv-line.
+       string 'variance' delimited by size
+              ',' delimited by size
+              function trim(out-variance) delimited by size
+              into csv-line
+       end-string.
+       write csv-line.
+
+       move spaces to csv-line.
+       string 'stddev' delimited by size
+              ',' delimited by size
+              function trim(out-standardDeviation) delimited by size
+              into csv-line
+       end-string.
+       write csv-line.
+
+       move spaces to csv-line.
+       if nonpositive-present or geomean-overflow then
+           string 'geomean' delimited by size
+                  ',N/A' delimited by size
+                  into csv-line
+           end-string
+       else
+           string 'geomean' delimited by size
+                  ',' delimited by size
+                  function trim(out-geoMean) delimited by size
+                  into csv-line
+           end-string
+       end-if.
+       write csv-line.
+
+       move spaces to csv-line.
+       if nonpositive-present then
+           string 'harmmean' delimited by size
+                  ',N/A' delimited by size
+                  into csv-line
+           end-string
+       else
+           string 'harmmean' delimited by size
+                  ',' delimited by size
+                  function trim(out-harmonicMean) delimited by size
+                  into csv-line
+           end-string
+       end-if.
+       write csv-line.
+
+       move spaces to csv-line.
+       string 'median' delimited by size
+              ',' delimited by size
+              function trim(out-median) delimited by size
+              into csv-line
+       end-string.
+       write csv-line.
+
+       move numberCount to csv-count-disp.
+       move spaces to csv-line.
+       string 'count' delimited by size
+              ',' delimited by size
+              function trim(csv-count-disp) delimited by size
+              into csv-line
+       end-string.
+       write csv-line.
+
+      *> Append one traceable record per file processed - timestamp,
+      *> input/output filenames, records kept, and how many were rejected
+      *> or flagged non-positive - to the same standing audit log STATS
+      *> itself writes, so a batch run is no less traceable than a single
+      *> STATS run
+       write-audit.
+       move function current-date to ws-run-timestamp.
+       open extend audit-file.
+       if ws-audit-status = "35" then
+           open output audit-file
+       end-if.
+       move spaces to audit-line.
+       move numberCount to ws-audit-count-disp.
+       move rejectCount to ws-audit-reject-disp.
+       move nonPositiveCount to ws-audit-nonpos-disp.
+       string ws-run-timestamp delimited by size
+              ' INPUT=' delimited by size
+              ws-fname delimited by space
+              ' OUTPUT=' delimited by size
+              ws-out-fname delimited by space
+              ' COUNT=' delimited by size
+              function trim(ws-audit-count-disp) delimited by size
+              ' REJECTED=' delimited by size
+              function trim(ws-audit-reject-disp) delimited by size
+              ' NONPOSITIVE=' delimited by size
+              function trim(ws-audit-nonpos-disp) delimited by size
+              into audit-line
+       end-string.
+       write audit-line.
+       close audit-file.
