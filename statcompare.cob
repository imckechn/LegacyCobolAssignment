@@ -0,0 +1,368 @@
+      *> Cobal re-engineering for cis 3190
+      *> Written by Ian McKechnie (1051662)
+      *> Written and completed by Sunday March 28, 2021
+      *> Comparison program added later to diff two STATS runs against
+      *> each other instead of subtracting the numbers by hand every month.
+
+       identification division.
+
+       program-id. statcompare.
+
+      *> File input seciton
+       environment division.
+       input-output section.
+       file-control.
+       select parm-file assign to "STATCMP.DAT" organization is line sequential
+          file status is ws-parm-status.
+       select csv-file-1 assign to dynamic ws-csv-fname-1 organization is line sequential
+          file status is ws-csv1-status.
+       select csv-file-2 assign to dynamic ws-csv-fname-2 organization is line sequential
+          file status is ws-csv2-status.
+       select output-file assign to dynamic ws-out-fname organization is line sequential
+          file status is ws-out-status.
+
+       data division.
+       file section.
+       fd parm-file.
+       01 parm-line        pic x(30).
+       fd csv-file-1.
+       01 csv-line-1       pic x(40).
+       fd csv-file-2.
+       01 csv-line-2       pic x(40).
+       fd output-file.
+       01 output-line      pic x(100).
+
+      *> Variable Decalaration and prime variables with some output that is static for the entire program
+       working-storage section.
+       77 ws-parm-status pic xx.
+       77 ws-parm-eof picture x(1) value 'N'.
+          88 parm-card-eof value 'Y'.
+       77 ws-csv-fname-1 pic x(30).
+       77 ws-csv-fname-2 pic x(30).
+       77 ws-out-fname pic x(30).
+       77 ws-csv1-status pic xx.
+       77 ws-csv2-status pic xx.
+       77 ws-out-status pic xx.
+
+      *> One pass of CSV-parsing working storage, re-used for whichever
+      *> period's file is currently being read
+       77 ws-csv-label picture x(20).
+       77 ws-csv-value-text picture x(20).
+       77 ws-csv-eof picture x(1) value 'N'.
+          88 csv-eof value 'Y'.
+
+      *> Period 1 and Period 2 statistic values, parsed off the csv feed
+      *> each STATS run already writes - already available, already
+      *> machine-readable, and far simpler to parse than re-running STATS
+      *> against both inputs or picking values back out of the fixed-width
+      *> report's column layout
+       77 p1-mean     picture s9(14)v9(14) usage is computational-3.
+       77 p1-variance picture s9(14)v9(14) usage is computational-3.
+       77 p1-stddev   picture s9(14)v9(14) usage is computational-3.
+       77 p1-geomean  picture s9(14)v9(14) usage is computational-3.
+       77 p1-harmmean picture s9(14)v9(14) usage is computational-3.
+       77 p1-median   picture s9(14)v9(14) usage is computational-3.
+       77 p1-count    picture s9(14)v9(14) usage is computational-3.
+       77 ws-p1-geomean-na picture x(1) value 'N'.
+          88 p1-geomean-is-na value 'Y'.
+       77 ws-p1-harmmean-na picture x(1) value 'N'.
+          88 p1-harmmean-is-na value 'Y'.
+
+       77 p2-mean     picture s9(14)v9(14) usage is computational-3.
+       77 p2-variance picture s9(14)v9(14) usage is computational-3.
+       77 p2-stddev   picture s9(14)v9(14) usage is computational-3.
+       77 p2-geomean  picture s9(14)v9(14) usage is computational-3.
+       77 p2-harmmean picture s9(14)v9(14) usage is computational-3.
+       77 p2-median   picture s9(14)v9(14) usage is computational-3.
+       77 p2-count    picture s9(14)v9(14) usage is computational-3.
+       77 ws-p2-geomean-na picture x(1) value 'N'.
+          88 p2-geomean-is-na value 'Y'.
+       77 ws-p2-harmmean-na picture x(1) value 'N'.
+          88 p2-harmmean-is-na value 'Y'.
+
+      *> Working fields for whichever statistic is currently being
+      *> compared and printed
+       77 cmp-p1-value  picture s9(14)v9(14) usage is computational-3.
+       77 cmp-p2-value  picture s9(14)v9(14) usage is computational-3.
+       77 cmp-delta     picture s9(14)v9(14) usage is computational-3.
+       77 cmp-pct       picture s9(9)v9(4) usage is computational-3.
+       77 ws-cmp-is-na picture x(1) value 'N'.
+          88 cmp-is-na value 'Y'.
+
+       01 title-line.
+          02 filler picture x(60) value
+             '  Period-over-Period Comparison Report'.
+       01 under-line.
+          02 filler picture x(60) value
+             '------------------------------------------------------------'.
+       01 col-heads.
+          02 filler picture x(20) value 'Statistic'.
+          02 filler picture x(16) value 'Period 1'.
+          02 filler picture x(16) value 'Period 2'.
+          02 filler picture x(16) value 'Delta'.
+          02 filler picture x(12) value '% Change'.
+
+       01 cmp-detail-line.
+          02 cmp-stat-name picture x(20).
+          02 cmp-p1-out picture -(14)9.9(4).
+          02 filler picture x(2) value spaces.
+          02 cmp-p2-out picture -(14)9.9(4).
+          02 filler picture x(2) value spaces.
+          02 cmp-delta-out picture -(14)9.9(4).
+          02 filler picture x(2) value spaces.
+          02 cmp-pct-out picture -(5)9.99.
+          02 filler picture x(1) value '%'.
+
+      *> Same layout as cmp-detail-line but for a zero period-1 baseline,
+      *> where percent change is undefined - the three values and the
+      *> delta still print, only the percent column reads N/A
+       01 cmp-detail-line-pct-na.
+          02 cmp-stat-name-pna picture x(20).
+          02 cmp-p1-out-pna picture -(14)9.9(4).
+          02 filler picture x(2) value spaces.
+          02 cmp-p2-out-pna picture -(14)9.9(4).
+          02 filler picture x(2) value spaces.
+          02 cmp-delta-out-pna picture -(14)9.9(4).
+          02 filler picture x(2) value spaces.
+          02 filler picture x(9) value '      N/A'.
+          02 filler picture x(1) value space.
+
+       01 cmp-detail-line-na.
+          02 cmp-stat-name-na picture x(20).
+          02 filler picture x(60) value
+             'N/A - not computable for one or both periods'.
+
+      *> Read the two csv feeds and the comparison report name, then walk
+      *> each statistic in turn
+       procedure division.
+      *> Favour an unattended, JCL-style parameter card (STATCMP.DAT) over
+      *> the terminal prompts, the same way STATS itself does. Card layout
+      *> is one value per line: period 1 csv filename, period 2 csv
+      *> filename, comparison report filename.
+       move spaces to ws-csv-fname-1 ws-csv-fname-2 ws-out-fname.
+       open input parm-file.
+       if ws-parm-status = "00" then
+           read parm-file into ws-csv-fname-1
+              at end move 'Y' to ws-parm-eof
+           end-read
+           if not parm-card-eof then
+               read parm-file into ws-csv-fname-2
+                  at end move 'Y' to ws-parm-eof
+               end-read
+           end-if
+           if not parm-card-eof then
+               read parm-file into ws-out-fname
+                  at end continue
+               end-read
+           end-if
+           close parm-file
+           if ws-out-fname = spaces then
+               move "STATCMP.TXT" to ws-out-fname
+           end-if
+       else
+           display "Period 1 csv feed filename? "
+           accept ws-csv-fname-1
+
+           display "Period 2 csv feed filename? "
+           accept ws-csv-fname-2
+
+           display "Comparison report filename (include .txt at end)? "
+           accept ws-out-fname
+       end-if.
+
+      *> Unlike the output report name, period 1/2's filenames have no
+      *> sensible default - a truncated control card (fewer lines than
+      *> expected) would otherwise fall through to opening a blank
+      *> dynamic filename and crashing the run unit outright, so treat
+      *> it as the same kind of fatal, clearly reported error STATS uses
+      *> for its own checkpoint file
+       if ws-csv-fname-1 = spaces or ws-csv-fname-2 = spaces then
+           display "ERROR: STATCMP.DAT control card is missing the period 1 or period 2 csv filename - cannot compare"
+           move 16 to return-code
+           stop run
+       end-if.
+
+       perform load-period-1.
+       perform load-period-2.
+
+       open output output-file.
+       if ws-out-status not = "00" then
+           display "ERROR: comparison report file " ws-out-fname " could not be opened (status=" ws-out-status ") - cannot write"
+           move 16 to return-code
+           stop run
+       end-if.
+       write output-line from title-line after advancing 0 lines.
+       write output-line from under-line after advancing 1 line.
+       write output-line from col-heads after advancing 1 line.
+       write output-line from under-line after advancing 1 line.
+
+       move 'Mean' to cmp-stat-name.
+       move p1-mean to cmp-p1-value.
+       move p2-mean to cmp-p2-value.
+       perform print-comparison-line.
+
+       move 'Variance' to cmp-stat-name.
+       move p1-variance to cmp-p1-value.
+       move p2-variance to cmp-p2-value.
+       perform print-comparison-line.
+
+       move 'Standard Deviation' to cmp-stat-name.
+       move p1-stddev to cmp-p1-value.
+       move p2-stddev to cmp-p2-value.
+       perform print-comparison-line.
+
+       if p1-geomean-is-na or p2-geomean-is-na then
+           move 'Geometric Mean' to cmp-stat-name-na
+           write output-line from cmp-detail-line-na after advancing 1 line
+       else
+           move 'Geometric Mean' to cmp-stat-name
+           move p1-geomean to cmp-p1-value
+           move p2-geomean to cmp-p2-value
+           perform print-comparison-line
+       end-if.
+
+       if p1-harmmean-is-na or p2-harmmean-is-na then
+           move 'Harmonic Mean' to cmp-stat-name-na
+           write output-line from cmp-detail-line-na after advancing 1 line
+       else
+           move 'Harmonic Mean' to cmp-stat-name
+           move p1-harmmean to cmp-p1-value
+           move p2-harmmean to cmp-p2-value
+           perform print-comparison-line
+       end-if.
+
+       move 'Median' to cmp-stat-name.
+       move p1-median to cmp-p1-value.
+       move p2-median to cmp-p2-value.
+       perform print-comparison-line.
+
+       move 'Count' to cmp-stat-name.
+       move p1-count to cmp-p1-value.
+       move p2-count to cmp-p2-value.
+       perform print-comparison-line.
+
+       close output-file.
+       display "Finished".
+       stop run.
+
+      *> Read period 1's csv feed, one label,value record per statistic
+       load-period-1.
+       move 'N' to ws-csv-eof.
+       open input csv-file-1.
+       if ws-csv1-status not = "00" then
+           display "ERROR: period 1 csv feed " ws-csv-fname-1 " not found or unreadable (status=" ws-csv1-status ") - cannot compare"
+           move 16 to return-code
+           stop run
+       end-if.
+       perform read-csv-1 until csv-eof.
+       close csv-file-1.
+
+       read-csv-1.
+       read csv-file-1 into csv-line-1
+          at end set csv-eof to true
+       end-read.
+       if not csv-eof then
+           unstring csv-line-1 delimited by ','
+              into ws-csv-label ws-csv-value-text
+           end-unstring
+           evaluate function trim(ws-csv-label)
+              when 'mean'
+                 compute p1-mean = function numval(ws-csv-value-text)
+              when 'variance'
+                 compute p1-variance = function numval(ws-csv-value-text)
+              when 'stddev'
+                 compute p1-stddev = function numval(ws-csv-value-text)
+              when 'geomean'
+                 if function trim(ws-csv-value-text) = 'N/A' then
+                     set p1-geomean-is-na to true
+                 else
+                     compute p1-geomean = function numval(ws-csv-value-text)
+                 end-if
+              when 'harmmean'
+                 if function trim(ws-csv-value-text) = 'N/A' then
+                     set p1-harmmean-is-na to true
+                 else
+                     compute p1-harmmean = function numval(ws-csv-value-text)
+                 end-if
+              when 'median'
+                 compute p1-median = function numval(ws-csv-value-text)
+              when 'count'
+                 compute p1-count = function numval(ws-csv-value-text)
+              when other
+                 continue
+           end-evaluate
+       end-if.
+
+      *> Read period 2's csv feed the same way
+       load-period-2.
+       move 'N' to ws-csv-eof.
+       open input csv-file-2.
+       if ws-csv2-status not = "00" then
+           display "ERROR: period 2 csv feed " ws-csv-fname-2 " not found or unreadable (status=" ws-csv2-status ") - cannot compare"
+           move 16 to return-code
+           stop run
+       end-if.
+       perform read-csv-2 until csv-eof.
+       close csv-file-2.
+
+       read-csv-2.
+       read csv-file-2 into csv-line-2
+          at end set csv-eof to true
+       end-read.
+       if not csv-eof then
+           unstring csv-line-2 delimited by ','
+              into ws-csv-label ws-csv-value-text
+           end-unstring
+           evaluate function trim(ws-csv-label)
+              when 'mean'
+                 compute p2-mean = function numval(ws-csv-value-text)
+              when 'variance'
+                 compute p2-variance = function numval(ws-csv-value-text)
+              when 'stddev'
+                 compute p2-stddev = function numval(ws-csv-value-text)
+              when 'geomean'
+                 if function trim(ws-csv-value-text) = 'N/A' then
+                     set p2-geomean-is-na to true
+                 else
+                     compute p2-geomean = function numval(ws-csv-value-text)
+                 end-if
+              when 'harmmean'
+                 if function trim(ws-csv-value-text) = 'N/A' then
+                     set p2-harmmean-is-na to true
+                 else
+                     compute p2-harmmean = function numval(ws-csv-value-text)
+                 end-if
+              when 'median'
+                 compute p2-median = function numval(ws-csv-value-text)
+              when 'count'
+                 compute p2-count = function numval(ws-csv-value-text)
+              when other
+                 continue
+           end-evaluate
+       end-if.
+
+      *> Delta and percent change for whatever statistic CMP-P1-VALUE and
+      *> CMP-P2-VALUE currently hold - a zero period 1 value leaves the
+      *> percentage undefined, so the whole line is written from the
+      *> cmp-detail-line-pct-na layout with N/A in the percent column
+      *> instead of a bogus divide-by-zero figure
+       print-comparison-line.
+       move 'N' to ws-cmp-is-na.
+       compute cmp-delta = cmp-p2-value - cmp-p1-value.
+       if cmp-p1-value = zero then
+           set cmp-is-na to true
+       end-if.
+       if cmp-is-na then
+           move cmp-stat-name to cmp-stat-name-pna
+           move cmp-p1-value to cmp-p1-out-pna
+           move cmp-p2-value to cmp-p2-out-pna
+           move cmp-delta to cmp-delta-out-pna
+           write output-line from cmp-detail-line-pct-na after advancing 1 line
+       else
+           move cmp-p1-value to cmp-p1-out
+           move cmp-p2-value to cmp-p2-out
+           move cmp-delta to cmp-delta-out
+           compute cmp-pct = (cmp-delta / cmp-p1-value) * 100
+           move cmp-pct to cmp-pct-out
+           write output-line from cmp-detail-line after advancing 1 line
+       end-if.
